@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Registro de cliente - archivo maestro de clientes
+      * (ARCH-CLIENTES). Un cliente puede tener varias cuentas; cada
+      * cuenta lo referencia por CTA-CLI-NUMERO en REG-CUENTA.
+      ******************************************************************
+       01  REG-CLIENTE.
+           05  CLI-NUMERO              PIC 9(6).
+           05  CLI-NOMBRE              PIC X(30).
+           05  CLI-DIRECCION           PIC X(40).
