@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Registro de saldo de cierre del dia anterior, usado por la
+      * conciliacion diaria (ARCH-SALDO-ANT / ARCH-SALDO-NUEVO). Se
+      * genera en orden de CTA-NUMERO en cada corrida para servir de
+      * entrada a la corrida siguiente.
+      ******************************************************************
+       01  REG-SALDO-ANT.
+           05  SNP-CTA-NUMERO          PIC 9(6).
+           05  SNP-SALDO               PIC S9(7)V99.
