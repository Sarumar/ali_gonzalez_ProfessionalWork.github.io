@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Registro de checkpoint del proceso de lote (ARCH-CHECKPOINT):
+      * guarda el numero de secuencia de la ultima transaccion del
+      * archivo de lote aplicada con exito, para poder reanudar sin
+      * volver a postear lo que ya se aplico.
+      ******************************************************************
+       01  REG-CHECKPOINT.
+           05  CKPT-ULTIMA-SECUENCIA   PIC 9(9).
