@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Aplica un deposito a la cuenta CTA-NUMERO por el monto MONTO.
+      * Usado tanto por el menu interactivo como por el proceso de
+      * lote para que ambos posteen con la misma logica. Devuelve
+      * "S"/"N" en WS-DEPOSITO-OK.
+      ******************************************************************
+       APLICAR-DEPOSITO.
+       MOVE "N" TO WS-DEPOSITO-OK
+       READ ARCH-CUENTAS
+           INVALID KEY
+               DISPLAY "Cuenta no encontrada: " CTA-NUMERO
+           NOT INVALID KEY
+               ADD MONTO TO CTA-SALDO
+               REWRITE REG-CUENTA
+               MOVE "DEP " TO JRN-TIPO-TRANS
+               PERFORM REGISTRAR-JOURNAL
+               MOVE "S" TO WS-DEPOSITO-OK
+       END-READ.
