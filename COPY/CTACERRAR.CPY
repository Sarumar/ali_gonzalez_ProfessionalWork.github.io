@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Cierra el maestro de cuentas y el diario de transacciones.
+      ******************************************************************
+       CERRAR-ARCHIVOS.
+       CLOSE ARCH-CUENTAS
+       CLOSE ARCH-JOURNAL.
