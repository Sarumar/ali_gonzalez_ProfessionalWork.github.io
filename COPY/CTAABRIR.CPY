@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Abre el maestro de cuentas y el diario de transacciones,
+      * creandolos si todavia no existen. Compartido por el programa
+      * interactivo y los procesos de lote.
+      ******************************************************************
+       ABRIR-ARCHIVOS.
+       OPEN I-O ARCH-CUENTAS
+       IF WS-CTA-STATUS = "35"
+           OPEN OUTPUT ARCH-CUENTAS
+           CLOSE ARCH-CUENTAS
+           OPEN I-O ARCH-CUENTAS
+       END-IF
+       OPEN EXTEND ARCH-JOURNAL
+       IF WS-JRN-STATUS = "05"
+           OPEN OUTPUT ARCH-JOURNAL
+           CLOSE ARCH-JOURNAL
+           OPEN EXTEND ARCH-JOURNAL
+       END-IF.
