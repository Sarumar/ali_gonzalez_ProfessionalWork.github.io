@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Agrega un registro al diario de transacciones para la cuenta
+      * y el monto actualmente en CTA-NUMERO/MONTO. El invocador debe
+      * mover el tipo de transaccion a JRN-TIPO-TRANS antes de
+      * ejecutar este parrafo.
+      ******************************************************************
+       REGISTRAR-JOURNAL.
+       MOVE CTA-NUMERO TO JRN-CTA-NUMERO
+       MOVE MONTO TO JRN-MONTO
+       MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-ACTUAL
+       MOVE WS-FECHA-HORA-ACTUAL(1:14) TO JRN-FECHA-HORA
+       WRITE REG-JOURNAL.
