@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Registro de movimiento - diario de transacciones
+      * (ARCH-JOURNAL). Un registro por deposito, retiro o retiro
+      * rechazado por fondos insuficientes.
+      ******************************************************************
+       01  REG-JOURNAL.
+           05  JRN-CTA-NUMERO          PIC 9(6).
+           05  JRN-TIPO-TRANS          PIC X(4).
+           05  JRN-MONTO               PIC 9(7)V99.
+           05  JRN-FECHA-HORA          PIC 9(14).
