@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Registro de cuenta - archivo maestro de cuentas (ARCH-CUENTAS)
+      *   - CTA-SALDO es con signo: un retiro dentro del limite de
+      *     sobregiro (CTA-LIM-SOBREGIRO) puede dejarlo negativo.
+      *   - CTA-TIPO-CUENTA distingue cuenta corriente de ahorro; solo
+      *     las de ahorro devengan intereses a la tasa CTA-TASA-INTERES
+      *     (tasa anual, expresada como fraccion, p.ej. 0.0500 = 5%).
+      *   - CTA-CLI-NUMERO liga la cuenta con su dueño en el maestro de
+      *     clientes (ARCH-CLIENTES); un mismo cliente puede tener mas
+      *     de una cuenta.
+      ******************************************************************
+       01  REG-CUENTA.
+           05  CTA-NUMERO              PIC 9(6).
+           05  CTA-CLI-NUMERO          PIC 9(6).
+           05  CTA-NOMBRE              PIC X(30).
+           05  CTA-SALDO               PIC S9(7)V99.
+           05  CTA-LIM-SOBREGIRO       PIC 9(7)V99.
+           05  CTA-TIPO-CUENTA         PIC X.
+               88  CTA-ES-CORRIENTE           VALUE "C".
+               88  CTA-ES-AHORRO              VALUE "A".
+           05  CTA-TASA-INTERES        PIC 9V9(4).
