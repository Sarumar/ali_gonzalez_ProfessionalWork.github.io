@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Aplica un retiro a la cuenta CTA-NUMERO por el monto MONTO.
+      * Usado tanto por el menu interactivo como por el proceso de
+      * lote para que ambos posteen con la misma logica. El retiro se
+      * permite aunque deje CTA-SALDO negativo, siempre que no supere
+      * el limite de sobregiro autorizado (CTA-LIM-SOBREGIRO); en ese
+      * caso se cobra una comision de sobregiro como movimiento aparte.
+      * Devuelve "S"/"N" en WS-RETIRO-OK.
+      ******************************************************************
+       APLICAR-RETIRO.
+       MOVE "N" TO WS-RETIRO-OK
+       READ ARCH-CUENTAS
+           INVALID KEY
+               DISPLAY "Cuenta no encontrada: " CTA-NUMERO
+           NOT INVALID KEY
+               COMPUTE WS-SALDO-PROYECTADO = CTA-SALDO - MONTO
+               IF WS-SALDO-PROYECTADO < ( 0 - CTA-LIM-SOBREGIRO )
+                   DISPLAY "Fondos insuficientes"
+                   MOVE "RCHZ" TO JRN-TIPO-TRANS
+                   PERFORM REGISTRAR-JOURNAL
+               ELSE
+                   SUBTRACT MONTO FROM CTA-SALDO
+                   REWRITE REG-CUENTA
+                   MOVE "RET " TO JRN-TIPO-TRANS
+                   PERFORM REGISTRAR-JOURNAL
+                   MOVE "S" TO WS-RETIRO-OK
+                   IF CTA-SALDO < 0
+                       PERFORM COBRAR-SOBREGIRO
+                   END-IF
+               END-IF
+       END-READ.
+
+       COBRAR-SOBREGIRO.
+       SUBTRACT WS-COMISION-SOBREGIRO FROM CTA-SALDO
+       REWRITE REG-CUENTA
+       MOVE WS-COMISION-SOBREGIRO TO MONTO
+       MOVE "SBRG" TO JRN-TIPO-TRANS
+       PERFORM REGISTRAR-JOURNAL.
