@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Registro de entrada del archivo de transacciones de lote
+      * (ARCH-LOTE): un renglon de ancho fijo por transaccion, con el
+      * numero de cuenta, el codigo de accion (D=deposito,
+      * R=retiro) y el monto.
+      ******************************************************************
+       01  REG-LOTE.
+           05  LOTE-CTA-NUMERO         PIC 9(6).
+           05  LOTE-ACCION             PIC X.
+               88  LOTE-ES-DEPOSITO           VALUE "D".
+               88  LOTE-ES-RETIRO             VALUE "R".
+           05  LOTE-MONTO              PIC 9(7)V99.
