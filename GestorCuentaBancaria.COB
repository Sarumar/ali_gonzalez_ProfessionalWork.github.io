@@ -1,60 +1,196 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GESTOR_CUENTAS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 SALDO PIC 9(7)V99 VALUE 0.
-       01 OPCION PIC 9 VALUE 0.
-       01 MONTO PIC 9(7)V99 VALUE 0.
-
-       PROCEDURE DIVISION.
-       DISPLAY "Sistema de Administración de Cuentas Bancarias"
-       PERFORM MENU
-       DISPLAY "Saldo final: " SALDO
-       DISPLAY "Fin del programa."
-       STOP RUN.
-
-       MENU.
-       DISPLAY "1. Agregar cuenta"
-       DISPLAY "2. Depositar fondos"
-       DISPLAY "3. Retirar fondos"
-       DISPLAY "4. Salir"
-       ACCEPT OPCION
-       IF OPCION = 1
-        PERFORM AGREGAR-CUENTA
-       ELSE IF OPCION = 2
-        PERFORM DEPOSITAR-FONDOS
-       ELSE IF OPCION = 3
-        PERFORM RETIRAR-FONDOS
-       ELSE IF OPCION = 4
-           EXIT
-       ELSE
-        PERFORM MENU
-       END-IF.
-
-       AGREGAR-CUENTA.
-       DISPLAY "Ingrese el monto inicial:"
-       ACCEPT MONTO
-       ADD MONTO TO SALDO
-       PERFORM MENU.
-
-       DEPOSITAR-FONDOS.
-       DISPLAY "Ingrese el monto a depositar:"
-       ACCEPT MONTO
-       ADD MONTO TO SALDO
-       PERFORM MENU.
-
-       RETIRAR-FONDOS.
-       DISPLAY "Ingrese el monto a retirar:"
-       ACCEPT MONTO
-       IF MONTO > SALDO
-        DISPLAY "Fondos insuficientes"
-       ELSE
-        SUBTRACT MONTO FROM SALDO
-       END-IF
-       PERFORM MENU.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification History:
+      *   - Cuentas ahora se guardan en archivo indexado ARCH-CUENTAS
+      *     (numero de cuenta, titular, saldo) en lugar de un SALDO
+      *     unico en memoria.
+      *   - Cada deposito, retiro y retiro rechazado por fondos
+      *     insuficientes se registra en el diario ARCH-JOURNAL.
+      *   - La logica de posteo de depositos/retiros se movio a los
+      *     copy CTAAPDEP/CTAAPRET para compartirla con el proceso de
+      *     lote GESTOR_LOTE.
+      *   - Las cuentas ahora tienen un limite de sobregiro; un retiro
+      *     puede dejar CTA-SALDO negativo hasta ese limite, cobrando
+      *     una comision de sobregiro como movimiento aparte.
+      *   - AGREGAR-CUENTA ahora captura tipo de cuenta y, para cuentas
+      *     de ahorro, la tasa de interes usada por ACUMULAR_INTERES.
+      *   - Se agrego el maestro de clientes ARCH-CLIENTES: AGREGAR-
+      *     CUENTA abre cuentas bajo un cliente existente o nuevo, y el
+      *     menu permite listar todas las cuentas de un cliente.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTOR_CUENTAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-CUENTAS ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-CTA-STATUS.
+           SELECT ARCH-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT ARCH-CLIENTES ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WS-CLI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-CUENTAS.
+           COPY CTAMAE01.
+
+       FD  ARCH-JOURNAL.
+           COPY CTAJRN01.
+
+       FD  ARCH-CLIENTES.
+           COPY CLIMAE01.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTA-STATUS           PIC XX VALUE SPACES.
+       01  WS-JRN-STATUS           PIC XX VALUE SPACES.
+       01  WS-CLI-STATUS           PIC XX VALUE SPACES.
+       01  WS-CLI-CONSULTA         PIC 9(6).
+       01  WS-FIN-LISTA-CTAS       PIC X VALUE "N".
+           88  FIN-LISTA-CTAS             VALUE "S".
+       01  WS-TOTAL-CTAS-CLIENTE   PIC 9(3) VALUE 0.
+       01  OPCION                  PIC 9 VALUE 0.
+       01  MONTO                   PIC 9(7)V99 VALUE 0.
+       01  WS-FECHA-HORA-ACTUAL    PIC X(21).
+       01  WS-DEPOSITO-OK          PIC X VALUE "N".
+       01  WS-RETIRO-OK            PIC X VALUE "N".
+       01  WS-SALDO-PROYECTADO     PIC S9(7)V99.
+       01  WS-COMISION-SOBREGIRO   PIC 9(3)V99 VALUE 35.00.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Sistema de Administración de Cuentas Bancarias"
+       PERFORM ABRIR-ARCHIVOS
+       PERFORM ABRIR-ARCHIVO-CLIENTES
+       PERFORM MENU-PRINCIPAL
+       PERFORM CERRAR-ARCHIVO-CLIENTES
+       PERFORM CERRAR-ARCHIVOS
+       DISPLAY "Fin del programa."
+       STOP RUN.
+
+       ABRIR-ARCHIVO-CLIENTES.
+       OPEN I-O ARCH-CLIENTES
+       IF WS-CLI-STATUS = "35"
+           OPEN OUTPUT ARCH-CLIENTES
+           CLOSE ARCH-CLIENTES
+           OPEN I-O ARCH-CLIENTES
+       END-IF.
+
+       CERRAR-ARCHIVO-CLIENTES.
+       CLOSE ARCH-CLIENTES.
+
+       COPY CTAABRIR.
+
+       COPY CTACERRAR.
+
+       COPY CTAJRNWR.
+
+       COPY CTAAPDEP.
+
+       COPY CTAAPRET.
+
+       MENU-PRINCIPAL.
+       DISPLAY "1. Agregar cuenta"
+       DISPLAY "2. Depositar fondos"
+       DISPLAY "3. Retirar fondos"
+       DISPLAY "4. Listar cuentas de un cliente"
+       DISPLAY "5. Salir"
+       ACCEPT OPCION
+       IF OPCION = 1
+        PERFORM AGREGAR-CUENTA
+       ELSE IF OPCION = 2
+        PERFORM DEPOSITAR-FONDOS
+       ELSE IF OPCION = 3
+        PERFORM RETIRAR-FONDOS
+       ELSE IF OPCION = 4
+        PERFORM LISTAR-CUENTAS-CLIENTE
+       ELSE IF OPCION = 5
+           EXIT
+       ELSE
+        PERFORM MENU-PRINCIPAL
+       END-IF.
+
+       AGREGAR-CUENTA.
+       DISPLAY "Ingrese el número de cuenta:"
+       ACCEPT CTA-NUMERO
+       DISPLAY "Ingrese el número de cliente dueño de la cuenta:"
+       ACCEPT CLI-NUMERO
+       READ ARCH-CLIENTES
+           INVALID KEY
+               DISPLAY "Cliente nuevo, ingrese sus datos:"
+               DISPLAY "Nombre:"
+               ACCEPT CLI-NOMBRE
+               DISPLAY "Dirección:"
+               ACCEPT CLI-DIRECCION
+               WRITE REG-CLIENTE
+       END-READ
+       MOVE CLI-NUMERO TO CTA-CLI-NUMERO
+       MOVE CLI-NOMBRE TO CTA-NOMBRE
+       DISPLAY "Ingrese el monto inicial:"
+       ACCEPT MONTO
+       MOVE MONTO TO CTA-SALDO
+       DISPLAY "Ingrese el límite de sobregiro (0 si no aplica):"
+       ACCEPT CTA-LIM-SOBREGIRO
+       DISPLAY "Tipo de cuenta (C=corriente, A=ahorro):"
+       ACCEPT CTA-TIPO-CUENTA
+       IF CTA-ES-AHORRO
+           DISPLAY "Ingrese la tasa de interés anual (ej. 0.0500):"
+           ACCEPT CTA-TASA-INTERES
+       ELSE
+           MOVE 0 TO CTA-TASA-INTERES
+       END-IF
+       WRITE REG-CUENTA
+           INVALID KEY
+               DISPLAY "La cuenta " CTA-NUMERO " ya existe"
+       END-WRITE
+       PERFORM MENU-PRINCIPAL.
+
+       LISTAR-CUENTAS-CLIENTE.
+       DISPLAY "Ingrese el número de cliente:"
+       ACCEPT WS-CLI-CONSULTA
+       MOVE 0 TO WS-TOTAL-CTAS-CLIENTE
+       MOVE "N" TO WS-FIN-LISTA-CTAS
+       MOVE LOW-VALUES TO CTA-NUMERO
+       START ARCH-CUENTAS KEY IS NOT LESS THAN CTA-NUMERO
+           INVALID KEY
+               MOVE "S" TO WS-FIN-LISTA-CTAS
+       END-START
+       PERFORM UNTIL FIN-LISTA-CTAS
+           READ ARCH-CUENTAS NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIN-LISTA-CTAS
+               NOT AT END
+                   IF CTA-CLI-NUMERO = WS-CLI-CONSULTA
+                       DISPLAY "Cuenta " CTA-NUMERO " saldo " CTA-SALDO
+                       ADD 1 TO WS-TOTAL-CTAS-CLIENTE
+                   END-IF
+           END-READ
+       END-PERFORM
+       DISPLAY "Total de cuentas: " WS-TOTAL-CTAS-CLIENTE
+       PERFORM MENU-PRINCIPAL.
+
+       DEPOSITAR-FONDOS.
+       DISPLAY "Ingrese el número de cuenta:"
+       ACCEPT CTA-NUMERO
+       DISPLAY "Ingrese el monto a depositar:"
+       ACCEPT MONTO
+       PERFORM APLICAR-DEPOSITO
+       PERFORM MENU-PRINCIPAL.
+
+       RETIRAR-FONDOS.
+       DISPLAY "Ingrese el número de cuenta:"
+       ACCEPT CTA-NUMERO
+       DISPLAY "Ingrese el monto a retirar:"
+       ACCEPT MONTO
+       PERFORM APLICAR-RETIRO
+       PERFORM MENU-PRINCIPAL.
