@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Proceso de fin de dia que aplica un archivo de
+      *          depositos/retiros contra el maestro de cuentas sin
+      *          intervencion de un operador, usando la misma logica
+      *          de posteo que el menu interactivo de GESTOR_CUENTAS.
+      * Tectonics: cobc
+      * Modification History:
+      *   - El proceso graba un checkpoint (numero de secuencia de la
+      *     ultima transaccion aplicada) cada cierta cantidad de
+      *     transacciones y al terminar. Con la opcion de reinicio se
+      *     saltan las transacciones ya aplicadas en una corrida
+      *     anterior que termino de forma anormal.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GESTOR_LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-CUENTAS ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-CTA-STATUS.
+           SELECT ARCH-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT ARCH-LOTE ASSIGN TO "LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-STATUS.
+           SELECT ARCH-CHECKPOINT ASSIGN TO "LOTECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-CUENTAS.
+           COPY CTAMAE01.
+
+       FD  ARCH-JOURNAL.
+           COPY CTAJRN01.
+
+       FD  ARCH-LOTE.
+           COPY LOTEREG1.
+
+       FD  ARCH-CHECKPOINT.
+           COPY CTACKPT1.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTA-STATUS           PIC XX VALUE SPACES.
+       01  WS-JRN-STATUS           PIC XX VALUE SPACES.
+       01  WS-LOTE-STATUS          PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS          PIC XX VALUE SPACES.
+       01  WS-FIN-LOTE             PIC X VALUE "N".
+           88  FIN-DEL-LOTE               VALUE "S".
+       01  MONTO                   PIC 9(7)V99 VALUE 0.
+       01  WS-FECHA-HORA-ACTUAL    PIC X(21).
+       01  WS-DEPOSITO-OK          PIC X VALUE "N".
+       01  WS-RETIRO-OK            PIC X VALUE "N".
+       01  WS-SALDO-PROYECTADO     PIC S9(7)V99.
+       01  WS-COMISION-SOBREGIRO   PIC 9(3)V99 VALUE 35.00.
+       01  WS-TOTAL-APLICADAS      PIC 9(7) VALUE 0.
+       01  WS-TOTAL-RECHAZADAS     PIC 9(7) VALUE 0.
+       01  WS-REINICIO             PIC X VALUE "N".
+           88  ES-REINICIO                VALUE "S".
+       01  WS-SECUENCIA-ACTUAL     PIC 9(9) VALUE 0.
+       01  WS-ULTIMO-CHECKPOINT    PIC 9(9) VALUE 0.
+       01  WS-CONTADOR-CHECKPOINT  PIC 9(5) VALUE 0.
+       01  WS-INTERVALO-CHECKPOINT PIC 9(5) VALUE 100.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Proceso por lote de transacciones - GESTOR_CUENTAS"
+       DISPLAY "¿Reiniciar desde el último checkpoint? (S/N):"
+       ACCEPT WS-REINICIO
+       PERFORM ABRIR-ARCHIVOS
+       OPEN INPUT ARCH-LOTE
+       IF ES-REINICIO
+           PERFORM LEER-CHECKPOINT
+       END-IF
+       PERFORM PROCESAR-LOTE UNTIL FIN-DEL-LOTE
+       CLOSE ARCH-LOTE
+       PERFORM GRABAR-CHECKPOINT
+       PERFORM CERRAR-ARCHIVOS
+       DISPLAY "Transacciones aplicadas: " WS-TOTAL-APLICADAS
+       DISPLAY "Transacciones rechazadas: " WS-TOTAL-RECHAZADAS
+       STOP RUN.
+
+       COPY CTAABRIR.
+
+       COPY CTACERRAR.
+
+       COPY CTAJRNWR.
+
+       COPY CTAAPDEP.
+
+       COPY CTAAPRET.
+
+       LEER-CHECKPOINT.
+       MOVE 0 TO WS-ULTIMO-CHECKPOINT
+       OPEN INPUT ARCH-CHECKPOINT
+       IF WS-CKPT-STATUS = "00"
+           READ ARCH-CHECKPOINT
+               NOT AT END
+                   MOVE CKPT-ULTIMA-SECUENCIA TO WS-ULTIMO-CHECKPOINT
+           END-READ
+           CLOSE ARCH-CHECKPOINT
+       END-IF
+       DISPLAY "Reanudando después de la transacción "
+           WS-ULTIMO-CHECKPOINT.
+
+       GRABAR-CHECKPOINT.
+       OPEN OUTPUT ARCH-CHECKPOINT
+       MOVE WS-SECUENCIA-ACTUAL TO CKPT-ULTIMA-SECUENCIA
+       WRITE REG-CHECKPOINT
+       CLOSE ARCH-CHECKPOINT
+       MOVE 0 TO WS-CONTADOR-CHECKPOINT.
+
+       PROCESAR-LOTE.
+       READ ARCH-LOTE
+           AT END
+               MOVE "S" TO WS-FIN-LOTE
+           NOT AT END
+               ADD 1 TO WS-SECUENCIA-ACTUAL
+               IF WS-SECUENCIA-ACTUAL > WS-ULTIMO-CHECKPOINT
+                   PERFORM APLICAR-TRANSACCION-LOTE
+               END-IF
+       END-READ.
+
+       APLICAR-TRANSACCION-LOTE.
+       MOVE LOTE-CTA-NUMERO TO CTA-NUMERO
+       MOVE LOTE-MONTO TO MONTO
+       IF LOTE-ES-DEPOSITO
+           PERFORM APLICAR-DEPOSITO
+           IF WS-DEPOSITO-OK = "S"
+               ADD 1 TO WS-TOTAL-APLICADAS
+           ELSE
+               ADD 1 TO WS-TOTAL-RECHAZADAS
+           END-IF
+       ELSE IF LOTE-ES-RETIRO
+           PERFORM APLICAR-RETIRO
+           IF WS-RETIRO-OK = "S"
+               ADD 1 TO WS-TOTAL-APLICADAS
+           ELSE
+               ADD 1 TO WS-TOTAL-RECHAZADAS
+           END-IF
+       ELSE
+           DISPLAY "Accion de lote invalida para la cuenta "
+               LOTE-CTA-NUMERO
+           ADD 1 TO WS-TOTAL-RECHAZADAS
+       END-IF
+       ADD 1 TO WS-CONTADOR-CHECKPOINT
+       IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+           PERFORM GRABAR-CHECKPOINT
+       END-IF.
