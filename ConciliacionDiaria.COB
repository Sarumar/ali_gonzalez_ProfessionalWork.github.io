@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Conciliacion de fin de dia. Compara, cuenta por
+      *          cuenta, el cambio de saldo en el maestro contra el
+      *          neto de depositos/retiros posteados ese dia en el
+      *          diario, y reporta las cuentas que no cuadran. Al
+      *          terminar deja un nuevo saldo de referencia para la
+      *          conciliacion del dia siguiente.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIACION_DIARIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-CUENTAS ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-CTA-STATUS.
+           SELECT ARCH-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT ARCH-SALDO-ANT ASSIGN TO "SALDOANT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SNP-STATUS.
+           SELECT ARCH-SALDO-NUEVO ASSIGN TO "SALDONVO.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SNV-STATUS.
+           SELECT ARCH-EXCEPCIONES ASSIGN TO "CONCIL.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-CUENTAS.
+           COPY CTAMAE01.
+
+       FD  ARCH-JOURNAL.
+           COPY CTAJRN01.
+
+       FD  ARCH-SALDO-ANT.
+           COPY CTASNAP1.
+
+       FD  ARCH-SALDO-NUEVO.
+       01  REG-SALDO-NUEVO.
+           05  SNV-CTA-NUMERO          PIC 9(6).
+           05  SNV-SALDO               PIC S9(7)V99.
+
+       FD  ARCH-EXCEPCIONES.
+       01  LINEA-EXCEPCION             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTA-STATUS               PIC XX VALUE SPACES.
+       01  WS-JRN-STATUS               PIC XX VALUE SPACES.
+       01  WS-SNP-STATUS               PIC XX VALUE SPACES.
+       01  WS-SNV-STATUS               PIC XX VALUE SPACES.
+       01  WS-EXC-STATUS               PIC XX VALUE SPACES.
+       01  WS-FECHA-CONCILIAR          PIC X(8).
+       01  WS-FIN-CUENTAS              PIC X VALUE "N".
+           88  FIN-CUENTAS                     VALUE "S".
+       01  WS-FIN-SALDO-ANT            PIC X VALUE "N".
+           88  FIN-SALDO-ANT                   VALUE "S".
+       01  WS-FIN-JOURNAL              PIC X VALUE "N".
+           88  FIN-JOURNAL                     VALUE "S".
+       01  WS-TOTAL-JOURNAL            PIC S9(7)V99.
+       01  WS-CAMBIO-MAESTRO           PIC S9(7)V99.
+       01  WS-TOTAL-CUENTAS            PIC 9(5) VALUE 0.
+       01  WS-TOTAL-NUEVAS             PIC 9(5) VALUE 0.
+       01  WS-TOTAL-EXCEPCIONES        PIC 9(5) VALUE 0.
+       01  WS-MONTO-EDIT-1             PIC ---,---,--9.99.
+       01  WS-MONTO-EDIT-2             PIC ---,---,--9.99.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Conciliación diaria - GESTOR_CUENTAS"
+       DISPLAY "Ingrese la fecha a conciliar (AAAAMMDD):"
+       ACCEPT WS-FECHA-CONCILIAR
+       PERFORM ABRIR-ARCHIVOS-CONCILIACION
+       PERFORM LEER-CUENTA
+       PERFORM LEER-SALDO-ANT
+       PERFORM PROCESAR-CONCILIACION UNTIL FIN-CUENTAS
+       PERFORM CERRAR-ARCHIVOS-CONCILIACION
+       DISPLAY "Cuentas conciliadas: " WS-TOTAL-CUENTAS
+       DISPLAY "Cuentas nuevas (sin saldo anterior): " WS-TOTAL-NUEVAS
+       DISPLAY "Excepciones detectadas: " WS-TOTAL-EXCEPCIONES
+       STOP RUN.
+
+       ABRIR-ARCHIVOS-CONCILIACION.
+       OPEN INPUT ARCH-CUENTAS
+       OPEN INPUT ARCH-SALDO-ANT
+       IF WS-SNP-STATUS = "35"
+           MOVE "S" TO WS-FIN-SALDO-ANT
+       END-IF
+       OPEN OUTPUT ARCH-SALDO-NUEVO
+       OPEN OUTPUT ARCH-EXCEPCIONES
+       MOVE LOW-VALUES TO CTA-NUMERO
+       START ARCH-CUENTAS KEY IS GREATER THAN OR EQUAL CTA-NUMERO
+           INVALID KEY
+               MOVE "S" TO WS-FIN-CUENTAS
+       END-START.
+
+       CERRAR-ARCHIVOS-CONCILIACION.
+       CLOSE ARCH-CUENTAS
+       IF WS-SNP-STATUS NOT = "35"
+           CLOSE ARCH-SALDO-ANT
+       END-IF
+       CLOSE ARCH-SALDO-NUEVO
+       CLOSE ARCH-EXCEPCIONES.
+
+       LEER-CUENTA.
+       IF NOT FIN-CUENTAS
+           READ ARCH-CUENTAS NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIN-CUENTAS
+           END-READ
+       END-IF.
+
+       LEER-SALDO-ANT.
+       IF NOT FIN-SALDO-ANT
+           READ ARCH-SALDO-ANT
+               AT END
+                   MOVE "S" TO WS-FIN-SALDO-ANT
+           END-READ
+       END-IF.
+
+       PROCESAR-CONCILIACION.
+       EVALUATE TRUE
+           WHEN FIN-SALDO-ANT
+               PERFORM CUENTA-NUEVA
+               PERFORM LEER-CUENTA
+           WHEN CTA-NUMERO < SNP-CTA-NUMERO
+               PERFORM CUENTA-NUEVA
+               PERFORM LEER-CUENTA
+           WHEN SNP-CTA-NUMERO < CTA-NUMERO
+               PERFORM LEER-SALDO-ANT
+           WHEN OTHER
+               PERFORM COMPARAR-CUENTA
+               PERFORM LEER-CUENTA
+               PERFORM LEER-SALDO-ANT
+       END-EVALUATE.
+
+       CUENTA-NUEVA.
+       ADD 1 TO WS-TOTAL-NUEVAS
+       MOVE CTA-NUMERO TO SNV-CTA-NUMERO
+       MOVE CTA-SALDO TO SNV-SALDO
+       WRITE REG-SALDO-NUEVO.
+
+       COMPARAR-CUENTA.
+       ADD 1 TO WS-TOTAL-CUENTAS
+       COMPUTE WS-CAMBIO-MAESTRO = CTA-SALDO - SNP-SALDO
+       PERFORM SUMAR-JOURNAL-CUENTA
+       IF WS-CAMBIO-MAESTRO NOT = WS-TOTAL-JOURNAL
+           ADD 1 TO WS-TOTAL-EXCEPCIONES
+           PERFORM REPORTAR-EXCEPCION
+       END-IF
+       MOVE CTA-NUMERO TO SNV-CTA-NUMERO
+       MOVE CTA-SALDO TO SNV-SALDO
+       WRITE REG-SALDO-NUEVO.
+
+       SUMAR-JOURNAL-CUENTA.
+       MOVE 0 TO WS-TOTAL-JOURNAL
+       MOVE "N" TO WS-FIN-JOURNAL
+       OPEN INPUT ARCH-JOURNAL
+       PERFORM UNTIL FIN-JOURNAL
+           READ ARCH-JOURNAL
+               AT END
+                   MOVE "S" TO WS-FIN-JOURNAL
+               NOT AT END
+                   IF JRN-CTA-NUMERO = CTA-NUMERO
+                       AND JRN-FECHA-HORA(1:8) = WS-FECHA-CONCILIAR
+                       IF JRN-TIPO-TRANS = "DEP "
+                           ADD JRN-MONTO TO WS-TOTAL-JOURNAL
+                       ELSE IF JRN-TIPO-TRANS = "RET "
+                           SUBTRACT JRN-MONTO FROM WS-TOTAL-JOURNAL
+                       ELSE IF JRN-TIPO-TRANS = "SBRG"
+                           SUBTRACT JRN-MONTO FROM WS-TOTAL-JOURNAL
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE ARCH-JOURNAL.
+
+       REPORTAR-EXCEPCION.
+       MOVE WS-CAMBIO-MAESTRO TO WS-MONTO-EDIT-1
+       MOVE WS-TOTAL-JOURNAL TO WS-MONTO-EDIT-2
+       MOVE SPACES TO LINEA-EXCEPCION
+       STRING "Cuenta " CTA-NUMERO
+           "  cambio maestro=" WS-MONTO-EDIT-1
+           "  neto diario=" WS-MONTO-EDIT-2
+           DELIMITED BY SIZE INTO LINEA-EXCEPCION
+       WRITE LINEA-EXCEPCION.
