@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Genera el estado de cuenta de una cuenta para un
+      *          rango de fechas: saldo inicial, cada movimiento del
+      *          diario y saldo final, listo para entregar al cliente
+      *          o archivar.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTADO_CUENTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-CUENTAS ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-CTA-STATUS.
+           SELECT ARCH-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT ARCH-ESTADO ASSIGN TO "ESTADO.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-CUENTAS.
+           COPY CTAMAE01.
+
+       FD  ARCH-JOURNAL.
+           COPY CTAJRN01.
+
+       FD  ARCH-ESTADO.
+       01  LINEA-ESTADO                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTA-STATUS               PIC XX VALUE SPACES.
+       01  WS-JRN-STATUS               PIC XX VALUE SPACES.
+       01  WS-EST-STATUS               PIC XX VALUE SPACES.
+       01  WS-CTA-CONSULTA             PIC 9(6).
+       01  WS-FECHA-INICIO             PIC X(8).
+       01  WS-FECHA-FIN                PIC X(8).
+       01  WS-FIN-JOURNAL              PIC X VALUE "N".
+           88  FIN-JOURNAL                     VALUE "S".
+       01  WS-SALDO-INICIAL            PIC S9(7)V99 VALUE 0.
+       01  WS-SALDO-FINAL              PIC S9(7)V99 VALUE 0.
+       01  WS-NETO-MOVIMIENTO          PIC S9(7)V99 VALUE 0.
+       01  WS-TOTAL-MOVIMIENTOS        PIC 9(5) VALUE 0.
+       01  WS-MONTO-EDIT               PIC ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Estado de cuenta mensual"
+       DISPLAY "Ingrese el número de cuenta:"
+       ACCEPT WS-CTA-CONSULTA
+       DISPLAY "Ingrese fecha inicio (AAAAMMDD):"
+       ACCEPT WS-FECHA-INICIO
+       DISPLAY "Ingrese fecha fin (AAAAMMDD):"
+       ACCEPT WS-FECHA-FIN
+       OPEN INPUT ARCH-CUENTAS
+       OPEN OUTPUT ARCH-ESTADO
+       MOVE WS-CTA-CONSULTA TO CTA-NUMERO
+       READ ARCH-CUENTAS
+           INVALID KEY
+               DISPLAY "Cuenta no encontrada: " WS-CTA-CONSULTA
+           NOT INVALID KEY
+               PERFORM GENERAR-ESTADO
+       END-READ
+       CLOSE ARCH-CUENTAS
+       CLOSE ARCH-ESTADO
+       DISPLAY "Estado generado en ESTADO.OUT"
+       STOP RUN.
+
+       GENERAR-ESTADO.
+       MOVE CTA-SALDO TO WS-SALDO-FINAL
+       MOVE 0 TO WS-NETO-MOVIMIENTO
+       MOVE 0 TO WS-TOTAL-MOVIMIENTOS
+       OPEN INPUT ARCH-JOURNAL
+       MOVE "N" TO WS-FIN-JOURNAL
+       PERFORM ACUMULAR-MOVIMIENTO UNTIL FIN-JOURNAL
+       CLOSE ARCH-JOURNAL
+       COMPUTE WS-SALDO-INICIAL = WS-SALDO-FINAL - WS-NETO-MOVIMIENTO
+       PERFORM IMPRIMIR-ENCABEZADO
+       OPEN INPUT ARCH-JOURNAL
+       MOVE "N" TO WS-FIN-JOURNAL
+       PERFORM IMPRIMIR-DETALLE UNTIL FIN-JOURNAL
+       CLOSE ARCH-JOURNAL
+       PERFORM IMPRIMIR-PIE.
+
+       ACUMULAR-MOVIMIENTO.
+       READ ARCH-JOURNAL
+           AT END
+               MOVE "S" TO WS-FIN-JOURNAL
+           NOT AT END
+               IF JRN-CTA-NUMERO = CTA-NUMERO
+                   AND JRN-FECHA-HORA(1:8) >= WS-FECHA-INICIO
+                   AND JRN-FECHA-HORA(1:8) <= WS-FECHA-FIN
+                   IF JRN-TIPO-TRANS = "DEP "
+                       ADD JRN-MONTO TO WS-NETO-MOVIMIENTO
+                   ELSE IF JRN-TIPO-TRANS = "RET "
+                       SUBTRACT JRN-MONTO FROM WS-NETO-MOVIMIENTO
+                   END-IF
+               END-IF
+       END-READ.
+
+       IMPRIMIR-DETALLE.
+       READ ARCH-JOURNAL
+           AT END
+               MOVE "S" TO WS-FIN-JOURNAL
+           NOT AT END
+               IF JRN-CTA-NUMERO = CTA-NUMERO
+                   AND JRN-FECHA-HORA(1:8) >= WS-FECHA-INICIO
+                   AND JRN-FECHA-HORA(1:8) <= WS-FECHA-FIN
+                   MOVE JRN-MONTO TO WS-MONTO-EDIT
+                   MOVE SPACES TO LINEA-ESTADO
+                   STRING JRN-FECHA-HORA(1:8) "  " JRN-TIPO-TRANS
+                       "  " WS-MONTO-EDIT
+                       DELIMITED BY SIZE INTO LINEA-ESTADO
+                   WRITE LINEA-ESTADO
+                   ADD 1 TO WS-TOTAL-MOVIMIENTOS
+               END-IF
+       END-READ.
+
+       IMPRIMIR-ENCABEZADO.
+       MOVE SPACES TO LINEA-ESTADO
+       STRING "Estado de cuenta " WS-FECHA-INICIO " a " WS-FECHA-FIN
+           DELIMITED BY SIZE INTO LINEA-ESTADO
+       WRITE LINEA-ESTADO
+       MOVE SPACES TO LINEA-ESTADO
+       STRING "Cuenta: " CTA-NUMERO "  Titular: " CTA-NOMBRE
+           DELIMITED BY SIZE INTO LINEA-ESTADO
+       WRITE LINEA-ESTADO
+       MOVE WS-SALDO-INICIAL TO WS-MONTO-EDIT
+       MOVE SPACES TO LINEA-ESTADO
+       STRING "Saldo inicial: " WS-MONTO-EDIT
+           DELIMITED BY SIZE INTO LINEA-ESTADO
+       WRITE LINEA-ESTADO
+       MOVE SPACES TO LINEA-ESTADO
+       STRING "Fecha        Tipo  Monto" DELIMITED BY SIZE
+           INTO LINEA-ESTADO
+       WRITE LINEA-ESTADO.
+
+       IMPRIMIR-PIE.
+       MOVE WS-SALDO-FINAL TO WS-MONTO-EDIT
+       MOVE SPACES TO LINEA-ESTADO
+       STRING "Saldo final: " WS-MONTO-EDIT
+           DELIMITED BY SIZE INTO LINEA-ESTADO
+       WRITE LINEA-ESTADO
+       MOVE SPACES TO LINEA-ESTADO
+       STRING "Movimientos incluidos: " WS-TOTAL-MOVIMIENTOS
+           DELIMITED BY SIZE INTO LINEA-ESTADO
+       WRITE LINEA-ESTADO.
