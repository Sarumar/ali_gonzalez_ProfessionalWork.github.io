@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Proceso nocturno que calcula el interes diario de
+      *          cada cuenta de ahorro sobre su saldo actual y lo
+      *          postea con la misma logica de deposito que usa el
+      *          menu interactivo, para que quede reflejado en
+      *          CTA-SALDO y registrado en el diario como cualquier
+      *          otro movimiento.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACUMULAR_INTERES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-CUENTAS ASSIGN TO "CUENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-CTA-STATUS.
+           SELECT ARCH-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-CUENTAS.
+           COPY CTAMAE01.
+
+       FD  ARCH-JOURNAL.
+           COPY CTAJRN01.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTA-STATUS               PIC XX VALUE SPACES.
+       01  WS-JRN-STATUS               PIC XX VALUE SPACES.
+       01  WS-FIN-CUENTAS              PIC X VALUE "N".
+           88  FIN-CUENTAS                     VALUE "S".
+       01  MONTO                       PIC 9(7)V99 VALUE 0.
+       01  WS-FECHA-HORA-ACTUAL        PIC X(21).
+       01  WS-DEPOSITO-OK              PIC X VALUE "N".
+       01  WS-TOTAL-ACREDITADAS        PIC 9(5) VALUE 0.
+       01  WS-TOTAL-CUENTAS-AHORRO     PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Acumulación de intereses - cuentas de ahorro"
+       OPEN I-O ARCH-CUENTAS
+       OPEN EXTEND ARCH-JOURNAL
+       IF WS-JRN-STATUS = "05"
+           OPEN OUTPUT ARCH-JOURNAL
+           CLOSE ARCH-JOURNAL
+           OPEN EXTEND ARCH-JOURNAL
+       END-IF
+       MOVE LOW-VALUES TO CTA-NUMERO
+       START ARCH-CUENTAS KEY IS GREATER THAN OR EQUAL CTA-NUMERO
+           INVALID KEY
+               MOVE "S" TO WS-FIN-CUENTAS
+       END-START
+       PERFORM PROCESAR-CUENTA UNTIL FIN-CUENTAS
+       CLOSE ARCH-CUENTAS
+       CLOSE ARCH-JOURNAL
+       DISPLAY "Cuentas de ahorro evaluadas: " WS-TOTAL-CUENTAS-AHORRO
+       DISPLAY "Cuentas acreditadas: " WS-TOTAL-ACREDITADAS
+       STOP RUN.
+
+       COPY CTAJRNWR.
+
+       COPY CTAAPDEP.
+
+       PROCESAR-CUENTA.
+       READ ARCH-CUENTAS NEXT RECORD
+           AT END
+               MOVE "S" TO WS-FIN-CUENTAS
+           NOT AT END
+               IF CTA-ES-AHORRO AND CTA-SALDO > 0
+                   ADD 1 TO WS-TOTAL-CUENTAS-AHORRO
+                   COMPUTE MONTO ROUNDED =
+                       CTA-SALDO * CTA-TASA-INTERES / 365
+                   IF MONTO > 0
+                       PERFORM APLICAR-DEPOSITO
+                       IF WS-DEPOSITO-OK = "S"
+                           ADD 1 TO WS-TOTAL-ACREDITADAS
+                       END-IF
+                   END-IF
+               END-IF
+       END-READ.
