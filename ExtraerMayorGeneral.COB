@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Proceso de fin de dia que lee los movimientos
+      *          posteados ese dia en el diario de transacciones y
+      *          genera un extracto de ancho fijo en el formato que
+      *          espera el sistema de mayor general (numero de cuenta,
+      *          codigo contable, indicador debito/credito, monto y
+      *          fecha), para que la actividad del dia llegue a la
+      *          contabilidad sin capturarse a mano.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRAER_MAYOR_GENERAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRN-STATUS.
+           SELECT ARCH-EXTRACTO ASSIGN TO "EXTRACTOGL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-JOURNAL.
+           COPY CTAJRN01.
+
+       FD  ARCH-EXTRACTO.
+       01  LINEA-EXTRACTO              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRN-STATUS               PIC XX VALUE SPACES.
+       01  WS-EXT-STATUS               PIC XX VALUE SPACES.
+       01  WS-FECHA-EXTRAER            PIC 9(8).
+       01  WS-FIN-JOURNAL              PIC X VALUE "N".
+           88  FIN-JOURNAL                     VALUE "S".
+       01  WS-GL-CODIGO                PIC X(6).
+       01  WS-INDICADOR-DC             PIC X.
+       01  WS-MONTO-EDIT               PIC ZZZ,ZZ9.99.
+       01  WS-CTA-NUMERO-EDIT          PIC 9(6).
+       01  WS-TOTAL-EXTRAIDOS          PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DISPLAY "Extracto de movimientos hacia el mayor general"
+       DISPLAY "Ingrese la fecha a extraer (AAAAMMDD):"
+       ACCEPT WS-FECHA-EXTRAER
+       OPEN INPUT ARCH-JOURNAL
+       OPEN OUTPUT ARCH-EXTRACTO
+       PERFORM UNTIL FIN-JOURNAL
+           READ ARCH-JOURNAL
+               AT END
+                   MOVE "S" TO WS-FIN-JOURNAL
+               NOT AT END
+                   PERFORM EVALUAR-MOVIMIENTO
+           END-READ
+       END-PERFORM
+       CLOSE ARCH-JOURNAL
+       CLOSE ARCH-EXTRACTO
+       DISPLAY "Movimientos extraidos: " WS-TOTAL-EXTRAIDOS
+       DISPLAY "Extracto generado en EXTRACTOGL.DAT"
+       STOP RUN.
+
+       EVALUAR-MOVIMIENTO.
+       IF JRN-FECHA-HORA(1:8) = WS-FECHA-EXTRAER
+           IF JRN-TIPO-TRANS = "DEP "
+               MOVE "400000" TO WS-GL-CODIGO
+               MOVE "C" TO WS-INDICADOR-DC
+               PERFORM ESCRIBIR-LINEA-EXTRACTO
+           ELSE IF JRN-TIPO-TRANS = "RET "
+               MOVE "400000" TO WS-GL-CODIGO
+               MOVE "D" TO WS-INDICADOR-DC
+               PERFORM ESCRIBIR-LINEA-EXTRACTO
+           ELSE IF JRN-TIPO-TRANS = "SBRG"
+               MOVE "600000" TO WS-GL-CODIGO
+               MOVE "D" TO WS-INDICADOR-DC
+               PERFORM ESCRIBIR-LINEA-EXTRACTO
+           END-IF
+       END-IF.
+
+       ESCRIBIR-LINEA-EXTRACTO.
+       MOVE JRN-CTA-NUMERO TO WS-CTA-NUMERO-EDIT
+       MOVE JRN-MONTO TO WS-MONTO-EDIT
+       MOVE SPACES TO LINEA-EXTRACTO
+       STRING WS-CTA-NUMERO-EDIT " " WS-GL-CODIGO " "
+           WS-INDICADOR-DC " " WS-MONTO-EDIT " "
+           JRN-FECHA-HORA(1:8)
+           DELIMITED BY SIZE INTO LINEA-EXTRACTO
+       WRITE LINEA-EXTRACTO
+       ADD 1 TO WS-TOTAL-EXTRAIDOS.
